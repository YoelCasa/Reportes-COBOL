@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      *  CPNOMREG
+      *  Registro maestro de nombres, clave NOMBRE+APELLIDO1+APELLIDO2.
+      *  Comun a REPORTE, CARGAENT, MANTNOM, RECONOM y REPFREC para que
+      *  todos vean el mismo layout del fichero indexado nombres.dat.
+      *----------------------------------------------------------------
+           10 MAE-CLAVE.
+               15 MAE-NOMBRE     PIC X(20).
+               15 MAE-APELLIDO1  PIC X(30).
+               15 MAE-APELLIDO2  PIC X(30).
