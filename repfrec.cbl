@@ -0,0 +1,255 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPFREC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO-ENTRADA
+           ASSIGN TO "nombres.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS MAE-CLAVE
+           FILE STATUS IS FS-STATUS.
+
+           SELECT FICHERO-ORDENADO
+           ASSIGN TO "repfrec.wrk".
+
+           SELECT FICHERO-FRECUENCIAS
+           ASSIGN TO "frecuencias.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-STATUS-FRC.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHERO-ENTRADA.
+       01  FICHERO-ENTRADA-REGISTRO.
+           COPY CPNOMREG.
+
+       SD  FICHERO-ORDENADO.
+       01  REGISTRO-ORDENADO.
+           05 REG-APELLIDO1 PIC X(30).
+
+       FD  FICHERO-FRECUENCIAS.
+       01  REGISTRO-FRECUENCIA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS-STATUS PIC XX.
+           88 FS-OK VALUE "00".
+           88 FS-ERROR VALUE "35".
+       01  FS-STATUS-FRC PIC XX.
+           88 FS-OK-FRC VALUE "00".
+           88 FS-ERROR-FRC VALUE "35".
+
+       01  WS-FS-CODIGO      PIC XX.
+       01  WS-FS-ETIQUETA    PIC X(30).
+
+       01  WS-EOF                  PIC X VALUE 'N'.
+           88 FIN-DE-FICHERO       VALUE 'S'.
+       01  WS-EOF-ORD               PIC X VALUE 'N'.
+           88 FIN-FICHERO-ORD       VALUE 'S'.
+
+       01  WS-ENTRADA-ABIERTA       PIC X VALUE 'N'.
+           88 ENTRADA-ABIERTA       VALUE 'S'.
+       01  WS-FRC-ABIERTO           PIC X VALUE 'N'.
+           88 FRC-ABIERTO           VALUE 'S'.
+
+       01  WS-APELLIDO1-ANTERIOR  PIC X(30) VALUE SPACES.
+       01  WS-CONTADOR-GRUPO      PIC 9(06) VALUE ZERO.
+       01  WS-CONTADOR-GRUPO-TXT  PIC Z(5)9.
+       01  WS-PRIMER-GRUPO        PIC X VALUE 'S'.
+           88 ES-PRIMER-GRUPO     VALUE 'S'.
+
+       01  WS-LINEA-FRECUENCIA    PIC X(100).
+       01  WS-CONTADOR-APELLIDOS  PIC 9(06) VALUE ZERO.
+
+       01  WS-FECHA-ACTUAL        PIC X(08).
+       01  WS-FECHA-TEXTO         PIC X(10).
+       01  WS-LINEA-CABECERA      PIC X(100) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           MOVE 0 TO RETURN-CODE.
+
+           PERFORM APERTURA.
+
+           IF RETURN-CODE = ZERO
+               SORT FICHERO-ORDENADO
+                   ON ASCENDING KEY REG-APELLIDO1
+                   INPUT PROCEDURE IS CARGAR-ORDENACION
+                   OUTPUT PROCEDURE IS CONTAR-FRECUENCIAS
+           END-IF.
+
+           PERFORM CIERRE.
+           PERFORM FIN-PROGRAMA.
+
+       APERTURA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-ACTUAL
+           STRING WS-FECHA-ACTUAL(1:4) DELIMITED BY SIZE
+                  "-"                 DELIMITED BY SIZE
+                  WS-FECHA-ACTUAL(5:2) DELIMITED BY SIZE
+                  "-"                 DELIMITED BY SIZE
+                  WS-FECHA-ACTUAL(7:2) DELIMITED BY SIZE
+               INTO WS-FECHA-TEXTO
+           END-STRING.
+
+           OPEN OUTPUT FICHERO-FRECUENCIAS.
+
+           IF FS-OK-FRC
+               SET FRC-ABIERTO TO TRUE
+               PERFORM ESCRIBIR-CABECERA
+           ELSE
+               MOVE FS-STATUS-FRC TO WS-FS-CODIGO
+               MOVE "FICHERO DE FRECUENCIAS" TO WS-FS-ETIQUETA
+               PERFORM EVALUAR-ESTADO-FICHERO
+           END-IF.
+
+      *    Traduce un FILE STATUS a un mensaje de operador y, para
+      *    cualquier estado distinto de "00", deja el RETURN-CODE del
+      *    programa a un valor distinto de cero.
+       EVALUAR-ESTADO-FICHERO.
+           EVALUATE WS-FS-CODIGO
+               WHEN "00"
+                   CONTINUE
+               WHEN "23"
+                   DISPLAY "REGISTRO NO ENCONTRADO EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 8 TO RETURN-CODE
+               WHEN "35"
+                   DISPLAY "EL FICHERO NO EXISTE: "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 12 TO RETURN-CODE
+               WHEN "37"
+                   DISPLAY "DISPOSITIVO U ORGANIZACION NO SOPORTADA EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+               WHEN "39"
+                   DISPLAY "CONFLICTO DE ATRIBUTOS EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+               WHEN "41"
+                   DISPLAY "EL FICHERO YA ESTABA ABIERTO: "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY "ERROR DE E/S EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+
+       ESCRIBIR-CABECERA.
+           MOVE SPACES TO WS-LINEA-CABECERA
+           STRING "FRECUENCIA DE APELLIDOS - FECHA: " DELIMITED BY SIZE
+               WS-FECHA-TEXTO                          DELIMITED BY SIZE
+               INTO WS-LINEA-CABECERA
+           END-STRING
+           MOVE WS-LINEA-CABECERA TO REGISTRO-FRECUENCIA
+           WRITE REGISTRO-FRECUENCIA.
+           IF NOT FS-OK-FRC
+               MOVE FS-STATUS-FRC TO WS-FS-CODIGO
+               MOVE "FICHERO DE FRECUENCIAS" TO WS-FS-ETIQUETA
+               PERFORM EVALUAR-ESTADO-FICHERO
+           END-IF.
+
+      *    Procedimiento de entrada del SORT: recorre el maestro de
+      *    nombres completo y libera el primer apellido de cada
+      *    registro para que el SORT los agrupe.
+       CARGAR-ORDENACION.
+           OPEN INPUT FICHERO-ENTRADA.
+
+           IF FS-OK
+               SET ENTRADA-ABIERTA TO TRUE
+           ELSE
+               MOVE FS-STATUS TO WS-FS-CODIGO
+               MOVE "FICHERO DE ENTRADA" TO WS-FS-ETIQUETA
+               PERFORM EVALUAR-ESTADO-FICHERO
+               SET FIN-DE-FICHERO TO TRUE
+           END-IF.
+
+           PERFORM LEER-Y-LIBERAR-MAESTRO UNTIL FIN-DE-FICHERO.
+
+           IF ENTRADA-ABIERTA
+               CLOSE FICHERO-ENTRADA
+               IF NOT FS-OK
+                   MOVE FS-STATUS TO WS-FS-CODIGO
+                   MOVE "FICHERO DE ENTRADA" TO WS-FS-ETIQUETA
+                   PERFORM EVALUAR-ESTADO-FICHERO
+               END-IF
+           END-IF.
+
+       LEER-Y-LIBERAR-MAESTRO.
+           READ FICHERO-ENTRADA NEXT RECORD
+               AT END
+                   SET FIN-DE-FICHERO TO TRUE
+               NOT AT END
+                   MOVE FUNCTION TRIM(MAE-APELLIDO1) TO REG-APELLIDO1
+                   RELEASE REGISTRO-ORDENADO
+           END-READ.
+
+      *    Procedimiento de salida del SORT: recorre los apellidos ya
+      *    ordenados y, en cada ruptura de clave, escribe cuantas
+      *    veces aparecio el apellido que termina.
+       CONTAR-FRECUENCIAS.
+           PERFORM LEER-Y-COMPARAR-ORDENADO UNTIL FIN-FICHERO-ORD.
+
+           IF WS-CONTADOR-GRUPO > 0
+               PERFORM ESCRIBIR-LINEA-FRECUENCIA
+           END-IF.
+
+       LEER-Y-COMPARAR-ORDENADO.
+           RETURN FICHERO-ORDENADO
+               AT END
+                   SET FIN-FICHERO-ORD TO TRUE
+               NOT AT END
+                   PERFORM COMPARAR-CON-GRUPO-ANTERIOR
+           END-RETURN.
+
+       COMPARAR-CON-GRUPO-ANTERIOR.
+           IF ES-PRIMER-GRUPO
+               MOVE 'N' TO WS-PRIMER-GRUPO
+               MOVE 1 TO WS-CONTADOR-GRUPO
+           ELSE
+               IF REG-APELLIDO1 = WS-APELLIDO1-ANTERIOR
+                   ADD 1 TO WS-CONTADOR-GRUPO
+               ELSE
+                   PERFORM ESCRIBIR-LINEA-FRECUENCIA
+                   MOVE 1 TO WS-CONTADOR-GRUPO
+               END-IF
+           END-IF.
+
+           MOVE REG-APELLIDO1 TO WS-APELLIDO1-ANTERIOR.
+
+       ESCRIBIR-LINEA-FRECUENCIA.
+           MOVE WS-CONTADOR-GRUPO TO WS-CONTADOR-GRUPO-TXT
+           MOVE SPACES TO WS-LINEA-FRECUENCIA
+           STRING FUNCTION TRIM(WS-APELLIDO1-ANTERIOR)
+                      DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CONTADOR-GRUPO-TXT)
+                      DELIMITED BY SIZE
+               INTO WS-LINEA-FRECUENCIA
+           END-STRING
+           MOVE WS-LINEA-FRECUENCIA TO REGISTRO-FRECUENCIA
+           WRITE REGISTRO-FRECUENCIA
+           IF NOT FS-OK-FRC
+               MOVE FS-STATUS-FRC TO WS-FS-CODIGO
+               MOVE "FICHERO DE FRECUENCIAS" TO WS-FS-ETIQUETA
+               PERFORM EVALUAR-ESTADO-FICHERO
+           END-IF
+
+           ADD 1 TO WS-CONTADOR-APELLIDOS.
+
+       CIERRE.
+           DISPLAY "APELLIDOS DISTINTOS EN EL INFORME: "
+               WS-CONTADOR-APELLIDOS.
+
+           IF FRC-ABIERTO
+               CLOSE FICHERO-FRECUENCIAS
+               IF NOT FS-OK-FRC
+                   MOVE FS-STATUS-FRC TO WS-FS-CODIGO
+                   MOVE "FICHERO DE FRECUENCIAS" TO WS-FS-ETIQUETA
+                   PERFORM EVALUAR-ESTADO-FICHERO
+               END-IF
+           END-IF.
+
+       FIN-PROGRAMA.
+            STOP RUN.
+       END PROGRAM REPFREC.
