@@ -0,0 +1,248 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGAENT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO-CSV
+           ASSIGN TO "nombres.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-STATUS-CSV.
+
+           SELECT FICHERO-MAESTRO
+           ASSIGN TO "nombres.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MAE-CLAVE
+           FILE STATUS IS FS-STATUS-MAE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHERO-CSV.
+       01  REGISTRO-CSV PIC X(100).
+
+       FD  FICHERO-MAESTRO.
+       01  REGISTRO-MAESTRO.
+           COPY CPNOMREG.
+
+       WORKING-STORAGE SECTION.
+       01  FS-STATUS-CSV PIC XX.
+           88 FS-OK-CSV VALUE "00".
+           88 FS-ERROR-CSV VALUE "35".
+       01  FS-STATUS-MAE PIC XX.
+           88 FS-OK-MAE VALUE "00".
+           88 FS-ERROR-MAE VALUE "35".
+
+       01  WS-EOF-CSV           PIC X VALUE 'N'.
+           88 FIN-FICHERO-CSV   VALUE 'S'.
+
+       01  WS-CSV-LONGITUD      PIC 9(03) COMP.
+       01  WS-CSV-INDICE        PIC 9(03) COMP.
+       01  WS-CSV-CAMPO         PIC 9(01) COMP.
+       01  WS-CSV-PUNTERO       PIC 9(03) COMP.
+       01  WS-CSV-LIMITE        PIC 9(03) COMP.
+       01  WS-CSV-CARACTER      PIC X.
+       01  WS-CSV-BUFFER        PIC X(30) VALUE SPACES.
+       01  WS-CSV-EN-COMILLAS   PIC X VALUE 'N'.
+           88 CSV-EN-COMILLAS   VALUE 'S'.
+
+       01  WS-CONTADOR-CARGADOS     PIC 9(06) VALUE ZERO.
+       01  WS-CONTADOR-RECHAZADOS   PIC 9(06) VALUE ZERO.
+
+       01  WS-CSV-ABIERTO           PIC X VALUE 'N'.
+           88 CSV-ABIERTO           VALUE 'S'.
+       01  WS-MAE-ABIERTO           PIC X VALUE 'N'.
+           88 MAE-ABIERTO           VALUE 'S'.
+
+       01  WS-FS-CODIGO             PIC XX.
+       01  WS-FS-ETIQUETA           PIC X(30).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           MOVE 0 TO RETURN-CODE.
+
+           PERFORM APERTURA.
+
+           PERFORM PROCESAR UNTIL FIN-FICHERO-CSV.
+
+           PERFORM CIERRE.
+           PERFORM FIN-PROGRAMA.
+
+      *    El fichero CSV se abre primero y se comprueba antes de tocar
+      *    el maestro: OPEN OUTPUT recrea nombres.dat vacio, y si eso
+      *    ocurriera con el CSV inexistente o no legido todavia, se
+      *    perderia el maestro de produccion sin haber cargado nada.
+       APERTURA.
+           OPEN INPUT FICHERO-CSV.
+
+           IF FS-OK-CSV
+               SET CSV-ABIERTO TO TRUE
+               OPEN OUTPUT FICHERO-MAESTRO
+               IF FS-OK-MAE
+                   SET MAE-ABIERTO TO TRUE
+               ELSE
+                   MOVE FS-STATUS-MAE TO WS-FS-CODIGO
+                   MOVE "FICHERO MAESTRO" TO WS-FS-ETIQUETA
+                   PERFORM EVALUAR-ESTADO-FICHERO
+                   SET FIN-FICHERO-CSV TO TRUE
+               END-IF
+           ELSE
+               MOVE FS-STATUS-CSV TO WS-FS-CODIGO
+               MOVE "FICHERO CSV DE ORIGEN" TO WS-FS-ETIQUETA
+               PERFORM EVALUAR-ESTADO-FICHERO
+               SET FIN-FICHERO-CSV TO TRUE
+           END-IF.
+
+      *    Traduce un FILE STATUS a un mensaje de operador y, para
+      *    cualquier estado distinto de "00", deja el RETURN-CODE del
+      *    programa a un valor distinto de cero para que el planificador
+      *    marque el job como fallido en vez de como correcto.
+       EVALUAR-ESTADO-FICHERO.
+           EVALUATE WS-FS-CODIGO
+               WHEN "00"
+                   CONTINUE
+               WHEN "23"
+                   DISPLAY "REGISTRO NO ENCONTRADO EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 8 TO RETURN-CODE
+               WHEN "35"
+                   DISPLAY "EL FICHERO NO EXISTE: "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 12 TO RETURN-CODE
+               WHEN "37"
+                   DISPLAY "DISPOSITIVO U ORGANIZACION NO SOPORTADA EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+               WHEN "39"
+                   DISPLAY "CONFLICTO DE ATRIBUTOS EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+               WHEN "41"
+                   DISPLAY "EL FICHERO YA ESTABA ABIERTO: "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY "ERROR DE E/S EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+
+       PROCESAR.
+           READ FICHERO-CSV
+               AT END
+                   SET FIN-FICHERO-CSV TO TRUE
+               NOT AT END
+                   PERFORM SEPARAR-CAMPOS-CSV
+                   PERFORM GRABAR-MAESTRO
+           END-READ.
+
+      *    Analiza la linea CSV de nombres.csv campo a campo, respetando
+      *    comillas para que un nombre con comas internas no se reparta
+      *    mal entre NOMBRE, APELLIDO1 y APELLIDO2.
+       SEPARAR-CAMPOS-CSV.
+           MOVE SPACES TO REGISTRO-MAESTRO
+           MOVE SPACES TO WS-CSV-BUFFER
+           MOVE 1 TO WS-CSV-CAMPO
+           MOVE 1 TO WS-CSV-PUNTERO
+           MOVE 'N' TO WS-CSV-EN-COMILLAS
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(REGISTRO-CSV TRAILING))
+               TO WS-CSV-LONGITUD
+           PERFORM FIJAR-LIMITE-CAMPO
+
+           PERFORM CSV-LEER-CARACTER
+               VARYING WS-CSV-INDICE FROM 1 BY 1
+               UNTIL WS-CSV-INDICE > WS-CSV-LONGITUD
+
+           PERFORM CSV-GUARDAR-CAMPO.
+
+       CSV-LEER-CARACTER.
+           MOVE REGISTRO-CSV(WS-CSV-INDICE:1) TO WS-CSV-CARACTER
+
+           EVALUATE TRUE
+               WHEN WS-CSV-CARACTER = '"'
+                   IF CSV-EN-COMILLAS
+                       MOVE 'N' TO WS-CSV-EN-COMILLAS
+                   ELSE
+                       MOVE 'S' TO WS-CSV-EN-COMILLAS
+                   END-IF
+               WHEN WS-CSV-CARACTER = ',' AND NOT CSV-EN-COMILLAS
+                   PERFORM CSV-GUARDAR-CAMPO
+                   ADD 1 TO WS-CSV-CAMPO
+                   MOVE SPACES TO WS-CSV-BUFFER
+                   MOVE 1 TO WS-CSV-PUNTERO
+                   PERFORM FIJAR-LIMITE-CAMPO
+               WHEN OTHER
+                   IF WS-CSV-PUNTERO > WS-CSV-LIMITE
+                       DISPLAY "CAMPO DEMASIADO LARGO, SE TRUNCA: "
+                           REGISTRO-CSV
+                   ELSE
+                       MOVE WS-CSV-CARACTER
+                           TO WS-CSV-BUFFER(WS-CSV-PUNTERO:1)
+                       ADD 1 TO WS-CSV-PUNTERO
+                   END-IF
+           END-EVALUATE.
+
+      *    El limite de desbordamiento depende del campo: MAE-NOMBRE
+      *    solo tiene 20 posiciones en CPNOMREG, mientras que los dos
+      *    apellidos tienen 30; comprobar siempre contra el tamano del
+      *    WS-CSV-BUFFER compartido dejaba pasar sin aviso un NOMBRE de
+      *    21 a 30 caracteres, que luego el MOVE a MAE-NOMBRE truncaba
+      *    en silencio.
+       FIJAR-LIMITE-CAMPO.
+           EVALUATE WS-CSV-CAMPO
+               WHEN 1
+                   MOVE 20 TO WS-CSV-LIMITE
+               WHEN OTHER
+                   MOVE 30 TO WS-CSV-LIMITE
+           END-EVALUATE.
+
+       CSV-GUARDAR-CAMPO.
+           EVALUATE WS-CSV-CAMPO
+               WHEN 1
+                   MOVE FUNCTION TRIM(WS-CSV-BUFFER) TO MAE-NOMBRE
+               WHEN 2
+                   MOVE FUNCTION TRIM(WS-CSV-BUFFER) TO MAE-APELLIDO1
+               WHEN 3
+                   MOVE FUNCTION TRIM(WS-CSV-BUFFER) TO MAE-APELLIDO2
+           END-EVALUATE.
+
+       GRABAR-MAESTRO.
+           WRITE REGISTRO-MAESTRO
+               INVALID KEY
+                   DISPLAY "REGISTRO DUPLICADO, SE DESCARTA: " MAE-CLAVE
+                   ADD 1 TO WS-CONTADOR-RECHAZADOS
+               NOT INVALID KEY
+                   IF FS-OK-MAE
+                       ADD 1 TO WS-CONTADOR-CARGADOS
+                   ELSE
+                       MOVE FS-STATUS-MAE TO WS-FS-CODIGO
+                       MOVE "FICHERO MAESTRO" TO WS-FS-ETIQUETA
+                       PERFORM EVALUAR-ESTADO-FICHERO
+                   END-IF
+           END-WRITE.
+
+       CIERRE.
+           DISPLAY "REGISTROS CARGADOS: " WS-CONTADOR-CARGADOS.
+           DISPLAY "REGISTROS RECHAZADOS (CLAVE DUPLICADA): "
+                   WS-CONTADOR-RECHAZADOS.
+
+           IF CSV-ABIERTO
+               CLOSE FICHERO-CSV
+               IF NOT FS-OK-CSV
+                   MOVE FS-STATUS-CSV TO WS-FS-CODIGO
+                   MOVE "FICHERO CSV DE ORIGEN" TO WS-FS-ETIQUETA
+                   PERFORM EVALUAR-ESTADO-FICHERO
+               END-IF
+           END-IF.
+
+           IF MAE-ABIERTO
+               CLOSE FICHERO-MAESTRO
+               IF NOT FS-OK-MAE
+                   MOVE FS-STATUS-MAE TO WS-FS-CODIGO
+                   MOVE "FICHERO MAESTRO" TO WS-FS-ETIQUETA
+                   PERFORM EVALUAR-ESTADO-FICHERO
+               END-IF
+           END-IF.
+
+       FIN-PROGRAMA.
+            STOP RUN.
+       END PROGRAM CARGAENT.
