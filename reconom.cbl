@@ -0,0 +1,251 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONOM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO-MAESTRO
+           ASSIGN TO "nombres.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS MAE-CLAVE
+           FILE STATUS IS FS-STATUS-MAE.
+
+           SELECT FICHERO-ORDENADO
+           ASSIGN TO "reconom.wrk".
+
+           SELECT FICHERO-DUPLICADOS
+           ASSIGN TO "duplicados.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-STATUS-DUP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHERO-MAESTRO.
+       01  REGISTRO-MAESTRO.
+           COPY CPNOMREG.
+
+       SD  FICHERO-ORDENADO.
+       01  REGISTRO-ORDENADO.
+           05 REG-NOMBRE        PIC X(20).
+           05 REG-APELLIDO1     PIC X(30).
+           05 REG-APELLIDO2     PIC X(30).
+
+       FD  FICHERO-DUPLICADOS.
+       01  REGISTRO-DUPLICADO PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS-STATUS-MAE PIC XX.
+           88 FS-OK-MAE VALUE "00".
+           88 FS-ERROR-MAE VALUE "35".
+       01  FS-STATUS-DUP PIC XX.
+           88 FS-OK-DUP VALUE "00".
+           88 FS-ERROR-DUP VALUE "35".
+
+       01  WS-FS-CODIGO      PIC XX.
+       01  WS-FS-ETIQUETA    PIC X(30).
+
+       01  WS-EOF-MAE         PIC X VALUE 'N'.
+           88 FIN-FICHERO-MAE VALUE 'S'.
+       01  WS-EOF-ORD         PIC X VALUE 'N'.
+           88 FIN-FICHERO-ORD VALUE 'S'.
+
+       01  WS-MAE-ABIERTO     PIC X VALUE 'N'.
+           88 MAE-ABIERTO     VALUE 'S'.
+       01  WS-DUP-ABIERTO     PIC X VALUE 'N'.
+           88 DUP-ABIERTO     VALUE 'S'.
+
+       01  WS-NOMBRE-ANTERIOR     PIC X(20) VALUE SPACES.
+       01  WS-APELLIDO1-ANTERIOR  PIC X(30) VALUE SPACES.
+       01  WS-APELLIDO2-ANTERIOR  PIC X(30) VALUE SPACES.
+       01  WS-CONTADOR-GRUPO      PIC 9(06) VALUE ZERO.
+       01  WS-PRIMER-GRUPO        PIC X VALUE 'S'.
+           88 ES-PRIMER-GRUPO     VALUE 'S'.
+
+       01  WS-CONTADOR-GRUPO-TXT  PIC Z(5)9.
+       01  WS-LINEA-DUPLICADO     PIC X(100).
+
+       01  WS-CONTADOR-DUPLICADOS PIC 9(06) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           MOVE 0 TO RETURN-CODE.
+
+           PERFORM APERTURA.
+
+           IF RETURN-CODE = ZERO
+               SORT FICHERO-ORDENADO
+                   ON ASCENDING KEY REG-NOMBRE REG-APELLIDO1
+                       REG-APELLIDO2
+                   INPUT PROCEDURE IS CARGAR-ORDENACION
+                   OUTPUT PROCEDURE IS DETECTAR-DUPLICADOS
+           END-IF.
+
+           PERFORM CIERRE.
+           PERFORM FIN-PROGRAMA.
+
+       APERTURA.
+           OPEN OUTPUT FICHERO-DUPLICADOS.
+
+           IF FS-OK-DUP
+               SET DUP-ABIERTO TO TRUE
+           ELSE
+               MOVE FS-STATUS-DUP TO WS-FS-CODIGO
+               MOVE "FICHERO DE DUPLICADOS" TO WS-FS-ETIQUETA
+               PERFORM EVALUAR-ESTADO-FICHERO
+           END-IF.
+
+      *    Traduce un FILE STATUS a un mensaje de operador y, para
+      *    cualquier estado distinto de "00", deja el RETURN-CODE del
+      *    programa a un valor distinto de cero.
+       EVALUAR-ESTADO-FICHERO.
+           EVALUATE WS-FS-CODIGO
+               WHEN "00"
+                   CONTINUE
+               WHEN "23"
+                   DISPLAY "REGISTRO NO ENCONTRADO EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 8 TO RETURN-CODE
+               WHEN "35"
+                   DISPLAY "EL FICHERO NO EXISTE: "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 12 TO RETURN-CODE
+               WHEN "37"
+                   DISPLAY "DISPOSITIVO U ORGANIZACION NO SOPORTADA EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+               WHEN "39"
+                   DISPLAY "CONFLICTO DE ATRIBUTOS EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+               WHEN "41"
+                   DISPLAY "EL FICHERO YA ESTABA ABIERTO: "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY "ERROR DE E/S EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+
+      *    Procedimiento de entrada del SORT: lee el maestro completo y
+      *    libera un registro por cada nombre, recortado con TRIM para
+      *    que dos variantes que solo difieren en espacios internos o
+      *    de relleno caigan en el mismo grupo al ordenar.
+       CARGAR-ORDENACION.
+           OPEN INPUT FICHERO-MAESTRO.
+
+           IF FS-OK-MAE
+               SET MAE-ABIERTO TO TRUE
+           ELSE
+               MOVE FS-STATUS-MAE TO WS-FS-CODIGO
+               MOVE "FICHERO MAESTRO" TO WS-FS-ETIQUETA
+               PERFORM EVALUAR-ESTADO-FICHERO
+               SET FIN-FICHERO-MAE TO TRUE
+           END-IF.
+
+           PERFORM LEER-Y-LIBERAR-MAESTRO UNTIL FIN-FICHERO-MAE.
+
+           IF MAE-ABIERTO
+               CLOSE FICHERO-MAESTRO
+               IF NOT FS-OK-MAE
+                   MOVE FS-STATUS-MAE TO WS-FS-CODIGO
+                   MOVE "FICHERO MAESTRO" TO WS-FS-ETIQUETA
+                   PERFORM EVALUAR-ESTADO-FICHERO
+               END-IF
+           END-IF.
+
+       LEER-Y-LIBERAR-MAESTRO.
+           READ FICHERO-MAESTRO NEXT RECORD
+               AT END
+                   SET FIN-FICHERO-MAE TO TRUE
+               NOT AT END
+                   MOVE FUNCTION TRIM(MAE-NOMBRE)    TO REG-NOMBRE
+                   MOVE FUNCTION TRIM(MAE-APELLIDO1) TO REG-APELLIDO1
+                   MOVE FUNCTION TRIM(MAE-APELLIDO2) TO REG-APELLIDO2
+                   RELEASE REGISTRO-ORDENADO
+           END-READ.
+
+      *    Procedimiento de salida del SORT: recorre los registros ya
+      *    ordenados por nombre completo y, en cada ruptura de clave,
+      *    escribe una linea de excepcion si el grupo que termina tenia
+      *    mas de una ocurrencia.
+       DETECTAR-DUPLICADOS.
+           PERFORM LEER-Y-COMPARAR-ORDENADO UNTIL FIN-FICHERO-ORD.
+
+           IF WS-CONTADOR-GRUPO > 1
+               PERFORM ESCRIBIR-LINEA-DUPLICADO
+           END-IF.
+
+       LEER-Y-COMPARAR-ORDENADO.
+           RETURN FICHERO-ORDENADO
+               AT END
+                   SET FIN-FICHERO-ORD TO TRUE
+               NOT AT END
+                   PERFORM COMPARAR-CON-GRUPO-ANTERIOR
+           END-RETURN.
+
+       COMPARAR-CON-GRUPO-ANTERIOR.
+           IF ES-PRIMER-GRUPO
+               MOVE 'N' TO WS-PRIMER-GRUPO
+               MOVE 1 TO WS-CONTADOR-GRUPO
+           ELSE
+               IF REG-NOMBRE = WS-NOMBRE-ANTERIOR
+                   AND REG-APELLIDO1 = WS-APELLIDO1-ANTERIOR
+                   AND REG-APELLIDO2 = WS-APELLIDO2-ANTERIOR
+                   ADD 1 TO WS-CONTADOR-GRUPO
+               ELSE
+                   IF WS-CONTADOR-GRUPO > 1
+                       PERFORM ESCRIBIR-LINEA-DUPLICADO
+                   END-IF
+                   MOVE 1 TO WS-CONTADOR-GRUPO
+               END-IF
+           END-IF.
+
+           MOVE REG-NOMBRE    TO WS-NOMBRE-ANTERIOR
+           MOVE REG-APELLIDO1 TO WS-APELLIDO1-ANTERIOR
+           MOVE REG-APELLIDO2 TO WS-APELLIDO2-ANTERIOR.
+
+       ESCRIBIR-LINEA-DUPLICADO.
+           MOVE WS-CONTADOR-GRUPO TO WS-CONTADOR-GRUPO-TXT
+
+           STRING FUNCTION TRIM(WS-NOMBRE-ANTERIOR)
+                      DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-APELLIDO1-ANTERIOR)
+                      DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-APELLIDO2-ANTERIOR)
+                      DELIMITED BY SIZE
+                  ";OCURRENCIAS="
+                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CONTADOR-GRUPO-TXT)
+                      DELIMITED BY SIZE
+               INTO WS-LINEA-DUPLICADO
+           END-STRING
+
+           MOVE WS-LINEA-DUPLICADO TO REGISTRO-DUPLICADO
+           WRITE REGISTRO-DUPLICADO
+           IF NOT FS-OK-DUP
+               MOVE FS-STATUS-DUP TO WS-FS-CODIGO
+               MOVE "FICHERO DE DUPLICADOS" TO WS-FS-ETIQUETA
+               PERFORM EVALUAR-ESTADO-FICHERO
+           END-IF
+
+           ADD 1 TO WS-CONTADOR-DUPLICADOS.
+
+       CIERRE.
+           DISPLAY "GRUPOS DUPLICADOS ENCONTRADOS: "
+               WS-CONTADOR-DUPLICADOS.
+
+           IF DUP-ABIERTO
+               CLOSE FICHERO-DUPLICADOS
+               IF NOT FS-OK-DUP
+                   MOVE FS-STATUS-DUP TO WS-FS-CODIGO
+                   MOVE "FICHERO DE DUPLICADOS" TO WS-FS-ETIQUETA
+                   PERFORM EVALUAR-ESTADO-FICHERO
+               END-IF
+           END-IF.
+
+       FIN-PROGRAMA.
+            STOP RUN.
+       END PROGRAM RECONOM.
