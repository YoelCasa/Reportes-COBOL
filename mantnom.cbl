@@ -0,0 +1,272 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTNOM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO-MAESTRO
+           ASSIGN TO "nombres.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MAE-CLAVE
+           FILE STATUS IS FS-STATUS-MAE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHERO-MAESTRO.
+       01  REGISTRO-MAESTRO.
+           COPY CPNOMREG.
+
+       WORKING-STORAGE SECTION.
+       01  FS-STATUS-MAE PIC XX.
+           88 FS-OK-MAE VALUE "00".
+           88 FS-ERROR-MAE VALUE "35".
+
+       01  WS-FS-CODIGO      PIC XX.
+       01  WS-FS-ETIQUETA    PIC X(30).
+
+       01  WS-FIN-MANTENIMIENTO     PIC X VALUE 'N'.
+           88 FIN-MANTENIMIENTO     VALUE 'S'.
+
+       01  WS-MAE-ABIERTO           PIC X VALUE 'N'.
+           88 MAE-ABIERTO           VALUE 'S'.
+
+       01  WS-OPCION PIC 9(01) VALUE ZERO.
+           88 OPCION-ALTA          VALUE 1.
+           88 OPCION-MODIFICAR     VALUE 2.
+           88 OPCION-BAJA          VALUE 3.
+           88 OPCION-SALIR         VALUE 9.
+
+       01  WS-NOMBRE-CLAVE      PIC X(20).
+       01  WS-APELLIDO1-CLAVE   PIC X(30).
+       01  WS-APELLIDO2-CLAVE   PIC X(30).
+
+       01  WS-NOMBRE-NUEVO      PIC X(20).
+       01  WS-APELLIDO1-NUEVO   PIC X(30).
+       01  WS-APELLIDO2-NUEVO   PIC X(30).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           MOVE 0 TO RETURN-CODE.
+
+           PERFORM APERTURA.
+
+           PERFORM PROCESAR-MENU UNTIL FIN-MANTENIMIENTO.
+
+           PERFORM CIERRE.
+           PERFORM FIN-PROGRAMA.
+
+       APERTURA.
+           OPEN I-O FICHERO-MAESTRO.
+
+           IF FS-OK-MAE
+               SET MAE-ABIERTO TO TRUE
+           ELSE
+               MOVE FS-STATUS-MAE TO WS-FS-CODIGO
+               MOVE "FICHERO MAESTRO" TO WS-FS-ETIQUETA
+               PERFORM EVALUAR-ESTADO-FICHERO
+               DISPLAY "NO SE PUDO ABRIR nombres.dat. "
+                   "EJECUTE PRIMERO CARGAENT."
+               SET FIN-MANTENIMIENTO TO TRUE
+           END-IF.
+
+      *    Traduce un FILE STATUS a un mensaje de operador y, para
+      *    cualquier estado distinto de "00", deja el RETURN-CODE del
+      *    programa a un valor distinto de cero.
+       EVALUAR-ESTADO-FICHERO.
+           EVALUATE WS-FS-CODIGO
+               WHEN "00"
+                   CONTINUE
+               WHEN "23"
+                   DISPLAY "REGISTRO NO ENCONTRADO EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 8 TO RETURN-CODE
+               WHEN "35"
+                   DISPLAY "EL FICHERO NO EXISTE: "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 12 TO RETURN-CODE
+               WHEN "37"
+                   DISPLAY "DISPOSITIVO U ORGANIZACION NO SOPORTADA EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+               WHEN "39"
+                   DISPLAY "CONFLICTO DE ATRIBUTOS EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+               WHEN "41"
+                   DISPLAY "EL FICHERO YA ESTABA ABIERTO: "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY "ERROR DE E/S EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+
+       PROCESAR-MENU.
+           PERFORM MOSTRAR-MENU
+           PERFORM LEER-OPCION
+
+           EVALUATE TRUE
+               WHEN OPCION-ALTA
+                   PERFORM ALTA-REGISTRO
+               WHEN OPCION-MODIFICAR
+                   PERFORM MODIFICAR-REGISTRO
+               WHEN OPCION-BAJA
+                   PERFORM BAJA-REGISTRO
+               WHEN OPCION-SALIR
+                   SET FIN-MANTENIMIENTO TO TRUE
+               WHEN OTHER
+                   DISPLAY "OPCION NO VALIDA."
+           END-EVALUATE.
+
+       MOSTRAR-MENU.
+           DISPLAY "----------------------------------------".
+           DISPLAY "MANTENIMIENTO DE NOMBRES (nombres.dat)".
+           DISPLAY "  1. ALTA DE REGISTRO".
+           DISPLAY "  2. MODIFICACION DE REGISTRO".
+           DISPLAY "  3. BAJA DE REGISTRO".
+           DISPLAY "  9. SALIR".
+           DISPLAY "----------------------------------------".
+
+       LEER-OPCION.
+           DISPLAY "Opcion: "
+           ACCEPT WS-OPCION.
+
+       PEDIR-CLAVE-ACTUAL.
+           DISPLAY "Nombre: "
+           ACCEPT WS-NOMBRE-CLAVE
+           DISPLAY "Apellido 1: "
+           ACCEPT WS-APELLIDO1-CLAVE
+           DISPLAY "Apellido 2: "
+           ACCEPT WS-APELLIDO2-CLAVE.
+
+       ALTA-REGISTRO.
+           PERFORM PEDIR-CLAVE-ACTUAL
+
+           MOVE WS-NOMBRE-CLAVE    TO MAE-NOMBRE
+           MOVE WS-APELLIDO1-CLAVE TO MAE-APELLIDO1
+           MOVE WS-APELLIDO2-CLAVE TO MAE-APELLIDO2
+
+           WRITE REGISTRO-MAESTRO
+               INVALID KEY
+                   DISPLAY "YA EXISTE UN REGISTRO CON ESA CLAVE."
+               NOT INVALID KEY
+                   DISPLAY "REGISTRO DADO DE ALTA."
+           END-WRITE.
+
+      *    Como la clave es NOMBRE+APELLIDO1+APELLIDO2, corregir un
+      *    apellido cambia la clave: se borra el registro original y
+      *    se vuelve a escribir con los valores nuevos en vez de
+      *    intentar un REWRITE sobre la clave.
+       MODIFICAR-REGISTRO.
+           DISPLAY "Clave del registro a modificar:"
+           PERFORM PEDIR-CLAVE-ACTUAL
+
+           MOVE WS-NOMBRE-CLAVE    TO MAE-NOMBRE
+           MOVE WS-APELLIDO1-CLAVE TO MAE-APELLIDO1
+           MOVE WS-APELLIDO2-CLAVE TO MAE-APELLIDO2
+
+           READ FICHERO-MAESTRO
+               INVALID KEY
+                   DISPLAY "NO EXISTE UN REGISTRO CON ESA CLAVE."
+               NOT INVALID KEY
+                   PERFORM PEDIR-CLAVE-NUEVA
+                   PERFORM SUSTITUIR-REGISTRO
+           END-READ.
+
+       PEDIR-CLAVE-NUEVA.
+           DISPLAY "Nuevos valores (deje en blanco para no cambiar):".
+           DISPLAY "Nombre: "
+           ACCEPT WS-NOMBRE-NUEVO
+           DISPLAY "Apellido 1: "
+           ACCEPT WS-APELLIDO1-NUEVO
+           DISPLAY "Apellido 2: "
+           ACCEPT WS-APELLIDO2-NUEVO.
+
+           IF WS-NOMBRE-NUEVO = SPACES
+               MOVE WS-NOMBRE-CLAVE TO WS-NOMBRE-NUEVO
+           END-IF.
+           IF WS-APELLIDO1-NUEVO = SPACES
+               MOVE WS-APELLIDO1-CLAVE TO WS-APELLIDO1-NUEVO
+           END-IF.
+           IF WS-APELLIDO2-NUEVO = SPACES
+               MOVE WS-APELLIDO2-CLAVE TO WS-APELLIDO2-NUEVO
+           END-IF.
+
+      *    Antes de borrar el registro original se comprueba que la
+      *    clave nueva no pertenezca ya a otro registro: si se borrara
+      *    primero y la clave nueva resultara duplicada, el registro
+      *    original se perderia sin poder deshacer el borrado.
+       SUSTITUIR-REGISTRO.
+           IF WS-NOMBRE-NUEVO = WS-NOMBRE-CLAVE
+               AND WS-APELLIDO1-NUEVO = WS-APELLIDO1-CLAVE
+               AND WS-APELLIDO2-NUEVO = WS-APELLIDO2-CLAVE
+               DISPLAY "LA CLAVE NO CAMBIA. NADA QUE MODIFICAR."
+           ELSE
+               MOVE WS-NOMBRE-NUEVO    TO MAE-NOMBRE
+               MOVE WS-APELLIDO1-NUEVO TO MAE-APELLIDO1
+               MOVE WS-APELLIDO2-NUEVO TO MAE-APELLIDO2
+
+               READ FICHERO-MAESTRO
+                   INVALID KEY
+                       PERFORM BORRAR-Y-ESCRIBIR-NUEVA-CLAVE
+                   NOT INVALID KEY
+                       DISPLAY "YA EXISTE UN REGISTRO CON LA CLAVE "
+                           "NUEVA. NO SE MODIFICA EL ORIGINAL."
+               END-READ
+           END-IF.
+
+       BORRAR-Y-ESCRIBIR-NUEVA-CLAVE.
+           MOVE WS-NOMBRE-CLAVE    TO MAE-NOMBRE
+           MOVE WS-APELLIDO1-CLAVE TO MAE-APELLIDO1
+           MOVE WS-APELLIDO2-CLAVE TO MAE-APELLIDO2
+
+           DELETE FICHERO-MAESTRO RECORD
+               INVALID KEY
+                   DISPLAY "ERROR BORRANDO EL REGISTRO ORIGINAL."
+           END-DELETE.
+
+           MOVE WS-NOMBRE-NUEVO    TO MAE-NOMBRE
+           MOVE WS-APELLIDO1-NUEVO TO MAE-APELLIDO1
+           MOVE WS-APELLIDO2-NUEVO TO MAE-APELLIDO2
+
+           WRITE REGISTRO-MAESTRO
+               INVALID KEY
+                   DISPLAY "YA EXISTE UN REGISTRO CON LA CLAVE NUEVA."
+               NOT INVALID KEY
+                   DISPLAY "REGISTRO MODIFICADO."
+           END-WRITE.
+
+       BAJA-REGISTRO.
+           DISPLAY "Clave del registro a dar de baja:"
+           PERFORM PEDIR-CLAVE-ACTUAL
+
+           MOVE WS-NOMBRE-CLAVE    TO MAE-NOMBRE
+           MOVE WS-APELLIDO1-CLAVE TO MAE-APELLIDO1
+           MOVE WS-APELLIDO2-CLAVE TO MAE-APELLIDO2
+
+           READ FICHERO-MAESTRO
+               INVALID KEY
+                   DISPLAY "NO EXISTE UN REGISTRO CON ESA CLAVE."
+               NOT INVALID KEY
+                   DELETE FICHERO-MAESTRO RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR BORRANDO EL REGISTRO."
+                       NOT INVALID KEY
+                           DISPLAY "REGISTRO DADO DE BAJA."
+                   END-DELETE
+           END-READ.
+
+       CIERRE.
+           IF MAE-ABIERTO
+               CLOSE FICHERO-MAESTRO
+               IF NOT FS-OK-MAE
+                   MOVE FS-STATUS-MAE TO WS-FS-CODIGO
+                   MOVE "FICHERO MAESTRO" TO WS-FS-ETIQUETA
+                   PERFORM EVALUAR-ESTADO-FICHERO
+               END-IF
+           END-IF.
+
+       FIN-PROGRAMA.
+            STOP RUN.
+       END PROGRAM MANTNOM.
