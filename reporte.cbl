@@ -5,24 +5,52 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHERO-ENTRADA
-           ASSIGN TO "nombres.csv"
-           ORGANIZATION IS LINE SEQUENTIAL
+           ASSIGN TO "nombres.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MAE-CLAVE
            FILE STATUS IS FS-STATUS.
-           
+
            SELECT FICHERO-REPORTE
            ASSIGN TO "reporte.csv"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-STATUS-OUT.
+
+           SELECT FICHERO-CRITERIOS
+           ASSIGN TO "criterios.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-STATUS-CRIT.
+
+           SELECT FICHERO-AUDITORIA
+           ASSIGN TO "auditoria.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-STATUS-AUD.
+
+           SELECT FICHERO-CHECKPOINT
+           ASSIGN TO "reporte.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-STATUS-CKP.
        DATA DIVISION.
        FILE SECTION.
        FD  FICHERO-ENTRADA.
        01  FICHERO-ENTRADA-REGISTRO.
-           10 NOMBRE PIC X(20).
-           10 APELLIDO1 PIC X(30).
-           10 APELLIDO2 PIC X(30).
-           
+           COPY CPNOMREG.
+
        FD  FICHERO-REPORTE.
-       01  REGISTRO-REPORTE PIC X(90).
+       01  REGISTRO-REPORTE PIC X(132).
+
+       FD  FICHERO-CRITERIOS.
+       01  REGISTRO-CRITERIO PIC X(20).
+
+       FD  FICHERO-AUDITORIA.
+       01  REGISTRO-AUDITORIA PIC X(132).
+
+       FD  FICHERO-CHECKPOINT.
+       01  REGISTRO-CHECKPOINT.
+           05 CKP-CRITERIO-ACTUAL  PIC 9(06).
+           05 CKP-CONTADOR-MATCH   PIC 9(06).
+           05 CKP-TOTAL-CRITERIOS  PIC 9(06).
+
        WORKING-STORAGE SECTION.
        01  FS-STATUS PIC XX.
            88 FS-OK VALUE "00".
@@ -30,61 +58,471 @@
        01  FS-STATUS-OUT PIC XX.
            88 FS-OK-OUT VALUE "00".
            88 FS-ERROR-OUT VALUE "35".
-           
+       01  FS-STATUS-CRIT PIC XX.
+           88 FS-OK-CRIT VALUE "00".
+           88 FS-ERROR-CRIT VALUE "35".
+       01  FS-STATUS-AUD PIC XX.
+           88 FS-OK-AUD VALUE "00".
+           88 FS-ERROR-AUD VALUE "35".
+       01  FS-STATUS-CKP PIC XX.
+           88 FS-OK-CKP VALUE "00".
+           88 FS-ERROR-CKP VALUE "35".
+
        01  WS-NOMBRE PIC X(20) VALUE SPACE.
-       
+
        01  WS-EOF                  PIC X VALUE 'N'.
            88 FIN-DE-FICHERO       VALUE 'S'.
+
+       01  WS-EOF-CRIT              PIC X VALUE 'N'.
+           88 FIN-CRITERIOS         VALUE 'S'.
+
+       01  WS-MODO-LOTE             PIC X VALUE 'N'.
+           88 MODO-LOTE             VALUE 'S'.
+
+       01  WS-MODO-REINICIO         PIC X VALUE 'N'.
+           88 MODO-REINICIO         VALUE 'S'.
+
+       01  WS-ENTRADA-DISPONIBLE    PIC X VALUE 'N'.
+           88 ENTRADA-DISPONIBLE    VALUE 'S'.
+
+       01  WS-REPORTE-ABIERTO       PIC X VALUE 'N'.
+           88 REPORTE-ABIERTO       VALUE 'S'.
+
+       01  WS-AUDITORIA-ABIERTA     PIC X VALUE 'N'.
+           88 AUDITORIA-ABIERTA     VALUE 'S'.
+
+       01  WS-CRITERIO-INICIO       PIC 9(06) VALUE ZERO.
+       01  WS-CRITERIO-ACTUAL       PIC 9(06) VALUE ZERO.
+       01  WS-CONTADOR-SALTO        PIC 9(06) VALUE ZERO.
+
+       01  WS-LINEA-REPORTE PIC X(132) VALUE SPACES.
+
+       01  WS-CONTADOR-MATCH       PIC 9(06) VALUE ZERO.
+       01  WS-CONTADOR-MATCH-CRIT  PIC 9(06) VALUE ZERO.
+       01  WS-TOTAL-CRITERIOS      PIC 9(06) VALUE ZERO.
+       01  WS-CONTADOR-TEXTO       PIC Z(5)9.
+       01  WS-CONTADOR-MATCH-CRIT-TXT PIC Z(5)9.
+       01  WS-TOTAL-CRITERIOS-TXT  PIC Z(5)9.
+
+       01  WS-FECHA-ACTUAL         PIC X(08).
+       01  WS-FECHA-TEXTO          PIC X(10).
+       01  WS-FECHAHORA-AUD        PIC X(21).
+       01  WS-FECHAHORA-AUD-TEXTO  PIC X(19).
+
+       01  WS-LINEA-CABECERA  PIC X(132) VALUE SPACES.
+       01  WS-LINEA-PIE       PIC X(132) VALUE SPACES.
+       01  WS-LINEA-AUDITORIA PIC X(132) VALUE SPACES.
+
+       01  WS-FS-CODIGO      PIC XX.
+       01  WS-FS-ETIQUETA    PIC X(30).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           
+
+           MOVE 0 TO RETURN-CODE.
+
            PERFORM APERTURA.
-           
-           PERFORM PROCESAR UNTIL FIN-DE-FICHERO.
-           
+
+           IF MODO-LOTE
+               PERFORM PROCESAR-LOTE UNTIL FIN-CRITERIOS
+           ELSE
+               PERFORM BUSCAR-CRITERIO
+           END-IF.
+
            PERFORM CIERRE.
            PERFORM FIN-PROGRAMA.
-           
-           
-           
+
+
+
        APERTURA.
-           DISPLAY "Introduzca el nombre a buscar: "
-           ACCEPT WS-NOMBRE.
-           
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-ACTUAL
+           STRING WS-FECHA-ACTUAL(1:4) DELIMITED BY SIZE
+                  "-"                 DELIMITED BY SIZE
+                  WS-FECHA-ACTUAL(5:2) DELIMITED BY SIZE
+                  "-"                 DELIMITED BY SIZE
+                  WS-FECHA-ACTUAL(7:2) DELIMITED BY SIZE
+               INTO WS-FECHA-TEXTO
+           END-STRING.
+
+           OPEN INPUT FICHERO-CRITERIOS.
+
+           IF FS-OK-CRIT
+               SET MODO-LOTE TO TRUE
+               PERFORM CONTAR-CRITERIOS
+               PERFORM LEER-CHECKPOINT
+           ELSE
+               DISPLAY "Introduzca el nombre a buscar: "
+               ACCEPT WS-NOMBRE
+           END-IF.
+
            OPEN INPUT FICHERO-ENTRADA.
-           OPEN OUTPUT FICHERO-REPORTE.
-           
-           IF NOT FS-OK 
-               DISPLAY "ERROR ABRIENDO FICHERO DE ENTRADA." 
-                       "STATUS: " FS-STATUS
+
+      *    Si se retoma un lote interrumpido, el informe ya tiene
+      *    cabecera y coincidencias escritas: se continua al final en
+      *    vez de recrearlo desde cero.
+           IF MODO-REINICIO
+               OPEN EXTEND FICHERO-REPORTE
+           ELSE
+               OPEN OUTPUT FICHERO-REPORTE
+           END-IF.
+
+      *    La primera vez que se ejecuta REPORTE en un sistema nuevo el
+      *    fichero de auditoria todavia no existe, y OPEN EXTEND lo
+      *    rechaza con STATUS 35; en ese caso se crea con OPEN OUTPUT.
+           OPEN EXTEND FICHERO-AUDITORIA.
+           IF FS-ERROR-AUD
+               OPEN OUTPUT FICHERO-AUDITORIA
+           END-IF.
+
+           IF FS-OK
+               SET ENTRADA-DISPONIBLE TO TRUE
+           ELSE
+               MOVE FS-STATUS TO WS-FS-CODIGO
+               MOVE "FICHERO DE ENTRADA" TO WS-FS-ETIQUETA
+               PERFORM EVALUAR-ESTADO-FICHERO
+               SET FIN-DE-FICHERO TO TRUE
+               SET FIN-CRITERIOS TO TRUE
+           END-IF.
+
+           IF FS-OK-OUT
+               SET REPORTE-ABIERTO TO TRUE
+           ELSE
+               MOVE FS-STATUS-OUT TO WS-FS-CODIGO
+               MOVE "FICHERO DE REPORTE" TO WS-FS-ETIQUETA
+               PERFORM EVALUAR-ESTADO-FICHERO
+               SET FIN-DE-FICHERO TO TRUE
+               SET FIN-CRITERIOS TO TRUE
+           END-IF.
+
+           IF FS-OK-AUD
+               SET AUDITORIA-ABIERTA TO TRUE
+           ELSE
+               MOVE FS-STATUS-AUD TO WS-FS-CODIGO
+               MOVE "FICHERO DE AUDITORIA" TO WS-FS-ETIQUETA
+               PERFORM EVALUAR-ESTADO-FICHERO
                SET FIN-DE-FICHERO TO TRUE
+               SET FIN-CRITERIOS TO TRUE
            END-IF.
-           
+
+           IF FS-OK AND FS-OK-OUT AND NOT MODO-REINICIO
+               PERFORM ESCRIBIR-CABECERA
+           END-IF.
+
+           IF MODO-REINICIO
+               DISPLAY "REANUDANDO LOTE DESDE EL CRITERIO "
+                   WS-CRITERIO-INICIO " (reporte.ckp)."
+               PERFORM SALTAR-CRITERIOS-PROCESADOS
+           END-IF.
+           MOVE WS-CRITERIO-INICIO TO WS-CRITERIO-ACTUAL.
+
+      *    Traduce un FILE STATUS a un mensaje de operador y, para
+      *    cualquier estado distinto de "00", deja el RETURN-CODE del
+      *    programa a un valor distinto de cero para que el planificador
+      *    marque el job como fallido en vez de como correcto.
+       EVALUAR-ESTADO-FICHERO.
+           EVALUATE WS-FS-CODIGO
+               WHEN "00"
+                   CONTINUE
+               WHEN "23"
+                   DISPLAY "REGISTRO NO ENCONTRADO EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 8 TO RETURN-CODE
+               WHEN "35"
+                   DISPLAY "EL FICHERO NO EXISTE: "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 12 TO RETURN-CODE
+               WHEN "37"
+                   DISPLAY "DISPOSITIVO U ORGANIZACION NO SOPORTADA EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+               WHEN "39"
+                   DISPLAY "CONFLICTO DE ATRIBUTOS EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+               WHEN "41"
+                   DISPLAY "EL FICHERO YA ESTABA ABIERTO: "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY "ERROR DE E/S EN "
+                       WS-FS-ETIQUETA ". STATUS: " WS-FS-CODIGO
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+
+       CONTAR-CRITERIOS.
+           PERFORM CONTAR-CRITERIOS-LEER UNTIL FIN-CRITERIOS
+           CLOSE FICHERO-CRITERIOS.
+           OPEN INPUT FICHERO-CRITERIOS.
+           MOVE 'N' TO WS-EOF-CRIT.
+
+       CONTAR-CRITERIOS-LEER.
+           READ FICHERO-CRITERIOS
+               AT END
+                   SET FIN-CRITERIOS TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-CRITERIOS
+           END-READ.
+
+      *    Comprueba si queda un punto de reinicio de una ejecucion de
+      *    lote anterior que no llego a terminar (reporte.ckp). Si lo
+      *    hay y es mayor que cero, el lote se reanuda en ese criterio
+      *    en vez de volver a empezar por el primero, y se recupera
+      *    tambien el total de coincidencias ya escritas en reporte.csv
+      *    para que el pie del informe no cuente solo lo hallado tras
+      *    el reinicio. El punto de reinicio solo es valido si se
+      *    grabo contra el mismo criterios.csv (mismo numero total de
+      *    criterios); si el operador cambio la lista de entrada antes
+      *    de relanzar el lote, el checkpoint no corresponde a los
+      *    criterios actuales y se descarta, empezando de nuevo.
+       LEER-CHECKPOINT.
+           MOVE ZERO TO WS-CRITERIO-INICIO
+           OPEN INPUT FICHERO-CHECKPOINT.
+           IF FS-OK-CKP
+               READ FICHERO-CHECKPOINT
+                   NOT AT END
+                       IF CKP-TOTAL-CRITERIOS = WS-TOTAL-CRITERIOS
+                           MOVE CKP-CRITERIO-ACTUAL
+                               TO WS-CRITERIO-INICIO
+                           MOVE CKP-CONTADOR-MATCH
+                               TO WS-CONTADOR-MATCH
+                       ELSE
+                           DISPLAY "EL PUNTO DE REINICIO DE reporte.ckp"
+                               " NO CORRESPONDE A criterios.csv. "
+                               "SE IGNORA Y SE EMPIEZA DE NUEVO."
+                       END-IF
+               END-READ
+               CLOSE FICHERO-CHECKPOINT
+               IF WS-CRITERIO-INICIO > ZERO
+                   SET MODO-REINICIO TO TRUE
+               END-IF
+           END-IF.
+
+       SALTAR-CRITERIOS-PROCESADOS.
+           PERFORM SALTAR-UN-CRITERIO
+               VARYING WS-CONTADOR-SALTO FROM 1 BY 1
+               UNTIL WS-CONTADOR-SALTO > WS-CRITERIO-INICIO
+                   OR FIN-CRITERIOS.
+
+       SALTAR-UN-CRITERIO.
+           READ FICHERO-CRITERIOS
+               AT END
+                   SET FIN-CRITERIOS TO TRUE
+           END-READ.
+
+      *    Anota en reporte.ckp cuantos criterios del lote llevan ya
+      *    procesados y cuantas coincidencias lleva el informe hasta
+      *    ahora, para que un reinicio sepa por donde continuar y el
+      *    pie del informe siga siendo correcto si el trabajo se
+      *    interrumpe antes de terminar.
+       GRABAR-CHECKPOINT.
+           OPEN OUTPUT FICHERO-CHECKPOINT.
+           IF FS-OK-CKP
+               MOVE WS-CRITERIO-ACTUAL TO CKP-CRITERIO-ACTUAL
+               MOVE WS-CONTADOR-MATCH TO CKP-CONTADOR-MATCH
+               MOVE WS-TOTAL-CRITERIOS TO CKP-TOTAL-CRITERIOS
+               WRITE REGISTRO-CHECKPOINT
+               CLOSE FICHERO-CHECKPOINT
+           END-IF.
+
+       ESCRIBIR-CABECERA.
+           MOVE SPACES TO WS-LINEA-CABECERA
+           IF MODO-LOTE
+               MOVE WS-TOTAL-CRITERIOS TO WS-TOTAL-CRITERIOS-TXT
+               STRING "FECHA: " DELIMITED BY SIZE
+                   WS-FECHA-TEXTO DELIMITED BY SIZE
+                   " CRITERIOS: LOTE DE " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TOTAL-CRITERIOS-TXT)
+                       DELIMITED BY SIZE
+                   " NOMBRE(S) (criterios.csv)" DELIMITED BY SIZE
+                   INTO WS-LINEA-CABECERA
+               END-STRING
+           ELSE
+               STRING "FECHA: " DELIMITED BY SIZE
+                   WS-FECHA-TEXTO DELIMITED BY SIZE
+                   " CRITERIOS: " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-NOMBRE) DELIMITED BY SIZE
+                   INTO WS-LINEA-CABECERA
+               END-STRING
+           END-IF.
+           MOVE WS-LINEA-CABECERA TO REGISTRO-REPORTE
+           WRITE REGISTRO-REPORTE.
            IF NOT FS-OK-OUT
-               DISPLAY "ERROR CREANDO EL FICHERO DE REPORTE."
-                   "STATUS: " FS-STATUS-OUT
+               MOVE FS-STATUS-OUT TO WS-FS-CODIGO
+               MOVE "FICHERO DE REPORTE" TO WS-FS-ETIQUETA
+               PERFORM EVALUAR-ESTADO-FICHERO
+           END-IF.
+
+       PROCESAR-LOTE.
+           READ FICHERO-CRITERIOS
+               AT END
+                   SET FIN-CRITERIOS TO TRUE
+               NOT AT END
+                   MOVE REGISTRO-CRITERIO TO WS-NOMBRE
+                   PERFORM BUSCAR-CRITERIO
+                   ADD 1 TO WS-CRITERIO-ACTUAL
+                   PERFORM GRABAR-CHECKPOINT
+           END-READ.
+
+      *    Arranca la lectura indexada justo en la clave del criterio
+      *    en vez de recorrer el fichero completo registro a registro.
+      *    Se comprueba ENTRADA-DISPONIBLE (fijado una sola vez al
+      *    abrir el fichero) en vez de FS-OK, porque FS-STATUS se
+      *    reutiliza en cada START/READ: un criterio sin coincidencias
+      *    (STATUS 23) o que agota el grupo de claves (STATUS 10) deja
+      *    FS-OK a falso sin que el fichero este realmente cerrado, y
+      *    eso no debe impedir que se busquen los criterios siguientes.
+       BUSCAR-CRITERIO.
+           IF ENTRADA-DISPONIBLE
+               MOVE 'N' TO WS-EOF
+               MOVE ZERO TO WS-CONTADOR-MATCH-CRIT
+               MOVE FUNCTION TRIM(WS-NOMBRE) TO MAE-NOMBRE
+               MOVE LOW-VALUES TO MAE-APELLIDO1
+               MOVE LOW-VALUES TO MAE-APELLIDO2
+               START FICHERO-ENTRADA KEY IS NOT LESS THAN MAE-CLAVE
+                   INVALID KEY
+                       SET FIN-DE-FICHERO TO TRUE
+               END-START
+               IF NOT FIN-DE-FICHERO
+                   PERFORM PROCESAR UNTIL FIN-DE-FICHERO
+               END-IF
+               PERFORM ESCRIBIR-AUDITORIA
+           ELSE
                SET FIN-DE-FICHERO TO TRUE
            END-IF.
-               
+
+      *    Registra en auditoria.csv cada busqueda que realiza REPORTE,
+      *    con fecha y hora, el criterio buscado y las coincidencias
+      *    que produjo, para dejar rastro de quien consulto que.
+       ESCRIBIR-AUDITORIA.
+           IF FS-OK-AUD
+               MOVE FUNCTION CURRENT-DATE TO WS-FECHAHORA-AUD
+               STRING WS-FECHAHORA-AUD(1:4)  DELIMITED BY SIZE
+                      "-"                    DELIMITED BY SIZE
+                      WS-FECHAHORA-AUD(5:2)  DELIMITED BY SIZE
+                      "-"                    DELIMITED BY SIZE
+                      WS-FECHAHORA-AUD(7:2)  DELIMITED BY SIZE
+                      " "                    DELIMITED BY SIZE
+                      WS-FECHAHORA-AUD(9:2)  DELIMITED BY SIZE
+                      ":"                    DELIMITED BY SIZE
+                      WS-FECHAHORA-AUD(11:2) DELIMITED BY SIZE
+                      ":"                    DELIMITED BY SIZE
+                      WS-FECHAHORA-AUD(13:2) DELIMITED BY SIZE
+                   INTO WS-FECHAHORA-AUD-TEXTO
+               END-STRING
+
+               MOVE WS-CONTADOR-MATCH-CRIT TO WS-CONTADOR-MATCH-CRIT-TXT
+               MOVE SPACES TO WS-LINEA-AUDITORIA
+               STRING WS-FECHAHORA-AUD-TEXTO     DELIMITED BY SIZE
+                      ";"                        DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-NOMBRE)   DELIMITED BY SIZE
+                      ";"                        DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CONTADOR-MATCH-CRIT-TXT)
+                                                 DELIMITED BY SIZE
+                   INTO WS-LINEA-AUDITORIA
+               END-STRING
+               MOVE WS-LINEA-AUDITORIA TO REGISTRO-AUDITORIA
+               WRITE REGISTRO-AUDITORIA
+               IF NOT FS-OK-AUD
+                   MOVE FS-STATUS-AUD TO WS-FS-CODIGO
+                   MOVE "FICHERO DE AUDITORIA" TO WS-FS-ETIQUETA
+                   PERFORM EVALUAR-ESTADO-FICHERO
+               END-IF
+           END-IF.
+
        PROCESAR.
-           READ FICHERO-ENTRADA
+           READ FICHERO-ENTRADA NEXT RECORD
                AT END
                    SET FIN-DE-FICHERO TO TRUE
                NOT AT END
-                   PERFORM VALIDAR
+                   IF FUNCTION TRIM(MAE-NOMBRE) =
+                           FUNCTION TRIM(WS-NOMBRE)
+                       PERFORM VALIDAR
+                   ELSE
+                       SET FIN-DE-FICHERO TO TRUE
+                   END-IF
            END-READ.
-       
+
        VALIDAR.
-           IF FUNCTION TRIM(NOMBRE) = FUNCTION TRIM(WS-NOMBRE)
-               MOVE FICHERO-ENTRADA-REGISTRO TO REGISTRO-REPORTE
-               WRITE REGISTRO-REPORTE
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING FUNCTION TRIM(WS-NOMBRE)      DELIMITED BY SIZE
+                  ";"                           DELIMITED BY SIZE
+                  FICHERO-ENTRADA-REGISTRO      DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           END-STRING
+           MOVE WS-LINEA-REPORTE TO REGISTRO-REPORTE
+           WRITE REGISTRO-REPORTE
+           IF FS-OK-OUT
+               ADD 1 TO WS-CONTADOR-MATCH
+               ADD 1 TO WS-CONTADOR-MATCH-CRIT
+           ELSE
+               MOVE FS-STATUS-OUT TO WS-FS-CODIGO
+               MOVE "FICHERO DE REPORTE" TO WS-FS-ETIQUETA
+               PERFORM EVALUAR-ESTADO-FICHERO
+               SET FIN-DE-FICHERO TO TRUE
+               SET FIN-CRITERIOS TO TRUE
            END-IF.
-           
+
        CIERRE.
-           CLOSE FICHERO-ENTRADA.
-           CLOSE FICHERO-REPORTE.
-           
+           IF FS-OK-OUT
+               PERFORM ESCRIBIR-PIE
+           END-IF.
+
+           IF ENTRADA-DISPONIBLE
+               CLOSE FICHERO-ENTRADA
+               IF NOT FS-OK
+                   MOVE FS-STATUS TO WS-FS-CODIGO
+                   MOVE "FICHERO DE ENTRADA" TO WS-FS-ETIQUETA
+                   PERFORM EVALUAR-ESTADO-FICHERO
+               END-IF
+           END-IF.
+
+           IF REPORTE-ABIERTO
+               CLOSE FICHERO-REPORTE
+               IF NOT FS-OK-OUT
+                   MOVE FS-STATUS-OUT TO WS-FS-CODIGO
+                   MOVE "FICHERO DE REPORTE" TO WS-FS-ETIQUETA
+                   PERFORM EVALUAR-ESTADO-FICHERO
+               END-IF
+           END-IF.
+
+           IF MODO-LOTE
+               CLOSE FICHERO-CRITERIOS
+           END-IF.
+
+      *    El lote ha terminado completo (se procesaron todos los
+      *    criterios, no una interrupcion por fallo de apertura): se
+      *    borra el punto de reinicio para que la siguiente ejecucion
+      *    vuelva a empezar por el primer criterio en vez de reanudar
+      *    este lote.
+           IF MODO-LOTE AND WS-CRITERIO-ACTUAL >= WS-TOTAL-CRITERIOS
+               MOVE ZERO TO WS-CRITERIO-ACTUAL
+               MOVE ZERO TO WS-CONTADOR-MATCH
+               PERFORM GRABAR-CHECKPOINT
+           END-IF.
+
+           IF AUDITORIA-ABIERTA
+               CLOSE FICHERO-AUDITORIA
+               IF NOT FS-OK-AUD
+                   MOVE FS-STATUS-AUD TO WS-FS-CODIGO
+                   MOVE "FICHERO DE AUDITORIA" TO WS-FS-ETIQUETA
+                   PERFORM EVALUAR-ESTADO-FICHERO
+               END-IF
+           END-IF.
+
+       ESCRIBIR-PIE.
+           MOVE SPACES TO WS-LINEA-PIE
+           MOVE WS-CONTADOR-MATCH TO WS-CONTADOR-TEXTO
+           STRING "TOTAL COINCIDENCIAS: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CONTADOR-TEXTO) DELIMITED BY SIZE
+               INTO WS-LINEA-PIE
+           END-STRING
+           MOVE WS-LINEA-PIE TO REGISTRO-REPORTE
+           WRITE REGISTRO-REPORTE.
+           IF NOT FS-OK-OUT
+               MOVE FS-STATUS-OUT TO WS-FS-CODIGO
+               MOVE "FICHERO DE REPORTE" TO WS-FS-ETIQUETA
+               PERFORM EVALUAR-ESTADO-FICHERO
+           END-IF.
+
        FIN-PROGRAMA.
             STOP RUN.
        END PROGRAM REPORTE.
-
